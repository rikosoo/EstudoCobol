@@ -1,5 +1,5 @@
       ******************************************************************
-      * Author: HENRIQUE STEFANUTTI    
+      * Author: HENRIQUE STEFANUTTI
       * Date:  05/2023
       * Purpose: APRENDER OPERAÇÕES E VARIAVEIS EM COBOL
       * Tectonics: cobc
@@ -12,76 +12,610 @@
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT ARQUIVO-ENTRADA ASSIGN TO "ENTRADA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-ENTRADA.
+
+           SELECT ARQUIVO-SAIDA ASSIGN TO "RELATORIO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SAIDA.
+
+           SELECT ARQUIVO-LOG ASSIGN TO "AUDITLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-LOG.
+
+           SELECT ARQUIVO-CHECKPOINT ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CHECKPOINT.
       *-----------------------
        DATA DIVISION.
        FILE SECTION.
+       FD  ARQUIVO-ENTRADA.
+       01  FD-REGISTRO-ENTRADA.
+           05 FD-NUMEROINICIAL     PIC S9(5)V99
+                                   SIGN IS LEADING SEPARATE.
+           05 FILLER               PIC X.
+           05 FD-OPERADOR          PIC X.
+           05 FILLER               PIC X.
+           05 FD-NUMEROFINAL       PIC S9(5)V99
+                                   SIGN IS LEADING SEPARATE.
+
+       FD  ARQUIVO-SAIDA.
+       01  FD-LINHA-SAIDA          PIC X(132).
+
+       FD  ARQUIVO-LOG.
+       01  FD-LINHA-LOG            PIC X(132).
+
+       FD  ARQUIVO-CHECKPOINT.
+       01  FD-REGISTRO-CHECKPOINT.
+           05 FD-CKPT-REGISTROS        PIC 9(9).
+           05 FD-CKPT-TOTAL-GERAL      PIC S9(9)V99
+                                       SIGN IS LEADING SEPARATE.
+           05 FD-CKPT-QTD-OPERACOES    PIC 9(9).
+           05 FD-CKPT-QTD-SOMAR        PIC 9(7).
+           05 FD-CKPT-TOT-SOMAR        PIC S9(9)V99
+                                       SIGN IS LEADING SEPARATE.
+           05 FD-CKPT-QTD-SUBTRAIR     PIC 9(7).
+           05 FD-CKPT-TOT-SUBTRAIR     PIC S9(9)V99
+                                       SIGN IS LEADING SEPARATE.
+           05 FD-CKPT-QTD-MULTIPLICAR  PIC 9(7).
+           05 FD-CKPT-TOT-MULTIPLICAR  PIC S9(9)V99
+                                       SIGN IS LEADING SEPARATE.
+           05 FD-CKPT-QTD-DIVIDIR      PIC 9(7).
+           05 FD-CKPT-TOT-DIVIDIR      PIC S9(9)V99
+                                       SIGN IS LEADING SEPARATE.
+           05 FD-CKPT-QTD-RESTO        PIC 9(7).
+           05 FD-CKPT-TOT-RESTO        PIC S9(9)V99
+                                       SIGN IS LEADING SEPARATE.
+           05 FD-CKPT-QTD-PERCENTUAL   PIC 9(7).
+           05 FD-CKPT-TOT-PERCENTUAL   PIC S9(9)V99
+                                       SIGN IS LEADING SEPARATE.
+
        WORKING-STORAGE SECTION.
-        01 NUMEROINICIAL   PIC  9(5)            VALUE ZERO.
-        01 NUMEROFINAL      PIC  9(5)           VALUE ZERO.
+        01 NUMEROINICIAL   PIC S9(5)V99        VALUE ZERO.
+        01 NUMEROFINAL      PIC S9(5)V99       VALUE ZERO.
         01 OPERADOR              PIC X VALUE "+".
            88 DIVIDIR            VALUE "/".
            88 SOMAR              VALUE "+".
            88 SUBTRAIR           VALUE "-".
            88 MULTIPLICAR        VALUE "*".
-           88 OPERADORESVALIDOS  VALUE "*","+","/","-".
-                                 
-        01 RESULTADO      PIC --,--9.99.  
-        
-        
+           88 RESTO              VALUE "%".
+           88 PERCENTUAL         VALUE "#".
+           88 OPERADORESVALIDOS  VALUE "*","+","/","-","%","#".
+
+
+        01 RESULTADO      PIC -,---,---,--9.99.
+        01 WS-RESULTADO-NUM        PIC S9(10)V99 VALUE ZERO.
+        01 WS-MOTIVO-REJEICAO      PIC X(25) VALUE SPACES.
+
+        01 WS-STATUS-ENTRADA       PIC XX VALUE SPACES.
+        01 WS-STATUS-SAIDA         PIC XX VALUE SPACES.
+        01 WS-STATUS-LOG           PIC XX VALUE SPACES.
+        01 WS-STATUS-CHECKPOINT    PIC XX VALUE SPACES.
+
+        01 WS-FLAGS.
+           05 WS-EOF-ENTRADA          PIC X VALUE "N".
+              88 FIM-ARQUIVO-ENTRADA        VALUE "S".
+           05 WS-OPERADOR-VALIDO      PIC X VALUE "N".
+              88 OPERADOR-OK                VALUE "S".
+           05 WS-OPERACAO-VALIDA      PIC X VALUE "N".
+              88 OPERACAO-OK                VALUE "S".
+           05 WS-CONTINUAR            PIC X VALUE "N".
+              88 CONTINUAR-CALCULO          VALUE "S", "s".
+           05 WS-MODO-EXECUCAO        PIC X VALUE "I".
+              88 MODO-LOTE                  VALUE "B", "b".
+              88 MODO-INTERATIVO            VALUE "I", "i".
+           05 WS-RETOMAR-CHECKPOINT   PIC X VALUE "N".
+              88 RETOMAR-CHECKPOINT-SIM     VALUE "S", "s".
+
+        01 WS-CONTADORES.
+           05 WS-TOTAL-GERAL             PIC S9(9)V99 VALUE ZERO.
+           05 WS-QTD-OPERACOES           PIC 9(9)     VALUE ZERO.
+           05 WS-LINHAS-PAGINA           PIC 9(4)     VALUE ZERO.
+           05 WS-PAGINA                  PIC 9(4)     VALUE ZERO.
+           05 WS-CONTADOR-REGISTROS      PIC 9(9)     VALUE ZERO.
+           05 WS-INTERVALO-CHECKPOINT    PIC 9(4)     VALUE 100.
+           05 WS-REGISTROS-PULAR         PIC 9(9)     VALUE ZERO.
+
+        01 WS-ESTATISTICAS.
+           05 WS-EST-SOMAR.
+              10 WS-QTD-SOMAR           PIC 9(7)     VALUE ZERO.
+              10 WS-TOT-SOMAR           PIC S9(9)V99 VALUE ZERO.
+           05 WS-EST-SUBTRAIR.
+              10 WS-QTD-SUBTRAIR        PIC 9(7)     VALUE ZERO.
+              10 WS-TOT-SUBTRAIR        PIC S9(9)V99 VALUE ZERO.
+           05 WS-EST-MULTIPLICAR.
+              10 WS-QTD-MULTIPLICAR     PIC 9(7)     VALUE ZERO.
+              10 WS-TOT-MULTIPLICAR     PIC S9(9)V99 VALUE ZERO.
+           05 WS-EST-DIVIDIR.
+              10 WS-QTD-DIVIDIR         PIC 9(7)     VALUE ZERO.
+              10 WS-TOT-DIVIDIR         PIC S9(9)V99 VALUE ZERO.
+           05 WS-EST-RESTO.
+              10 WS-QTD-RESTO           PIC 9(7)     VALUE ZERO.
+              10 WS-TOT-RESTO           PIC S9(9)V99 VALUE ZERO.
+           05 WS-EST-PERCENTUAL.
+              10 WS-QTD-PERCENTUAL      PIC 9(7)     VALUE ZERO.
+              10 WS-TOT-PERCENTUAL      PIC S9(9)V99 VALUE ZERO.
+
+        01 WS-CURRENT-DATE             PIC X(21) VALUE SPACES.
+        01 WS-DATA-FORMATADA           PIC X(10) VALUE SPACES.
+        01 WS-HORA-FORMATADA           PIC X(8)  VALUE SPACES.
+
+        01 WS-LINHA-RELATORIO.
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 WS-REL-NUM-INICIAL       PIC --,--9.99.
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 WS-REL-OPERADOR          PIC X.
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 WS-REL-NUM-FINAL         PIC --,--9.99.
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 WS-REL-RESULTADO         PIC -,---,---,--9.99.
+           05 FILLER                   PIC X(85) VALUE SPACES.
+
+        01 WS-CAB-TITULO.
+           05 FILLER PIC X(60)
+              VALUE "RELATORIO DE CALCULOS - CALCULADORA DO HENRICAO".
+           05 FILLER PIC X(7) VALUE "PAGINA ".
+           05 WS-CAB-PAGINA-NUM        PIC ZZZ9.
+           05 FILLER                   PIC X(61) VALUE SPACES.
+
+        01 WS-CAB-COLUNAS.
+           05 FILLER PIC X(132) VALUE
+              "  NUM INICIAL   OPER   NUM FINAL       RESULTADO".
+
+        01 WS-LINHA-TOTAL.
+           05 FILLER                   PIC X(20) VALUE
+              "TOTAL DE OPERACOES: ".
+           05 WS-TOT-QTD-ED            PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                   PIC X(4)  VALUE SPACES.
+           05 FILLER                   PIC X(13) VALUE "TOTAL GERAL: ".
+           05 WS-TOT-GERAL-ED          PIC ---,---,--9.99.
+           05 FILLER                   PIC X(70) VALUE SPACES.
+
+        01 WS-LINHA-RESUMO-TITULO.
+           05 FILLER PIC X(132) VALUE
+              "RESUMO POR OPERADOR".
+
+        01 WS-LINHA-RESUMO-CAB.
+           05 FILLER PIC X(132) VALUE
+              "OPERADOR       QUANTIDADE          SUBTOTAL".
+
+        01 WS-LINHA-RESUMO.
+           05 WS-RES-NOME              PIC X(12).
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 WS-RES-QTD-ED            PIC Z,ZZZ,ZZ9.
+           05 FILLER                   PIC X(7)  VALUE SPACES.
+           05 WS-RES-TOT-ED            PIC ---,---,--9.99.
+           05 FILLER                   PIC X(87) VALUE SPACES.
+
+        01 WS-LINHA-LOG.
+           05 WS-LOG-DATA              PIC X(10).
+           05 FILLER                   PIC X(1)  VALUE SPACE.
+           05 WS-LOG-HORA              PIC X(8).
+           05 FILLER                   PIC X(1)  VALUE SPACE.
+           05 WS-LOG-NUM-INICIAL       PIC --,--9.99.
+           05 FILLER                   PIC X(1)  VALUE SPACE.
+           05 WS-LOG-OPERADOR          PIC X.
+           05 FILLER                   PIC X(1)  VALUE SPACE.
+           05 WS-LOG-NUM-FINAL         PIC --,--9.99.
+           05 FILLER                   PIC X(1)  VALUE SPACE.
+           05 WS-LOG-RESULTADO         PIC -,---,---,--9.99.
+           05 FILLER                   PIC X(74) VALUE SPACES.
+
+        01 WS-LINHA-LOG-REJEITADO.
+           05 WS-LOGR-DATA              PIC X(10).
+           05 FILLER                    PIC X(1)  VALUE SPACE.
+           05 WS-LOGR-HORA              PIC X(8).
+           05 FILLER                    PIC X(1)  VALUE SPACE.
+           05 WS-LOGR-NUM-INICIAL       PIC --,--9.99.
+           05 FILLER                    PIC X(1)  VALUE SPACE.
+           05 WS-LOGR-OPERADOR          PIC X.
+           05 FILLER                    PIC X(1)  VALUE SPACE.
+           05 WS-LOGR-NUM-FINAL         PIC --,--9.99.
+           05 FILLER                    PIC X(1)  VALUE SPACE.
+           05 FILLER                    PIC X(11) VALUE "REJEITADO: ".
+           05 WS-LOGR-MOTIVO            PIC X(25).
+           05 FILLER                    PIC X(54) VALUE SPACES.
+
 
-           
 
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
 
        PROCEDURE DIVISION.
-           
+
        MAIN-PROCEDURE.
            DISPLAY "BEM-VINDO À CALCULADORA DO HENRICÃO".
 
+           OPEN EXTEND ARQUIVO-SAIDA
+           IF WS-STATUS-SAIDA NOT = "00"
+               OPEN OUTPUT ARQUIVO-SAIDA
+           END-IF
+
+           IF WS-STATUS-SAIDA NOT = "00"
+               DISPLAY "ERRO: NAO FOI POSSIVEL ABRIR RELATORIO.TXT ("
+                  "STATUS " WS-STATUS-SAIDA ")."
+           ELSE
+               PERFORM ESCREVE-CABECALHO-RELATORIO
+
+               OPEN EXTEND ARQUIVO-LOG
+               IF WS-STATUS-LOG NOT = "00"
+                   OPEN OUTPUT ARQUIVO-LOG
+               END-IF
+
+               IF WS-STATUS-LOG NOT = "00"
+                   DISPLAY "ERRO: NAO FOI POSSIVEL ABRIR AUDITLOG.TXT ("
+                      "STATUS " WS-STATUS-LOG ")."
+               ELSE
+                   DISPLAY "Deseja executar em modo (I)nterativo ou "
+                      "(B)atch?"
+                   ACCEPT WS-MODO-EXECUCAO
+
+                   EVALUATE TRUE
+                       WHEN MODO-LOTE
+                           PERFORM PROCESSA-LOTE
+                       WHEN OTHER
+                           PERFORM PROCESSA-INTERATIVO
+                   END-EVALUATE
+
+                   PERFORM ESCREVE-TOTAIS-RELATORIO
+
+                   CLOSE ARQUIVO-LOG
+               END-IF
+
+               CLOSE ARQUIVO-SAIDA
+           END-IF
+
+           STOP RUN.
+
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROCESSA-INTERATIVO.
            DISPLAY "Coloque o primeiro numero".
            ACCEPT NUMEROINICIAL.
-           DISPLAY "Qual operação deseja realizar? +, -, * e /.".
-           ACCEPT OPERADOR.
-           DISPLAY "Qual o segundo numero que deseja para a operação?".
-           ACCEPT NUMEROFINAL.
+
+           MOVE "S" TO WS-CONTINUAR
+
+           PERFORM UNTIL NOT CONTINUAR-CALCULO
+               PERFORM SOLICITA-OPERADOR-VALIDO
+
+               DISPLAY "Qual o segundo numero da operação?"
+               ACCEPT NUMEROFINAL
+
+               PERFORM EXECUTA-OPERACAO
+
+               IF OPERACAO-OK
+                   DISPLAY "ES = " RESULTADO
+                   DISPLAY "Deseja continuar com este resultado? (S/N)"
+                   ACCEPT WS-CONTINUAR
+                   IF CONTINUAR-CALCULO
+                       MOVE WS-RESULTADO-NUM TO NUMEROINICIAL
+                   END-IF
+               ELSE
+                   MOVE "S" TO WS-CONTINUAR
+               END-IF
+           END-PERFORM.
+
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       SOLICITA-OPERADOR-VALIDO.
+           MOVE "N" TO WS-OPERADOR-VALIDO
+           PERFORM UNTIL OPERADOR-OK
+               DISPLAY "Operação: +, -, *, /, % (resto), # (percent)"
+               ACCEPT OPERADOR
+               IF OPERADORESVALIDOS
+                   MOVE "S" TO WS-OPERADOR-VALIDO
+               ELSE
+                   DISPLAY "OPERADOR INVALIDO. TENTE NOVAMENTE."
+               END-IF
+           END-PERFORM.
+
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROCESSA-LOTE.
+           OPEN INPUT ARQUIVO-ENTRADA
+           IF WS-STATUS-ENTRADA NOT = "00"
+               DISPLAY "ERRO: NAO FOI POSSIVEL ABRIR ENTRADA.DAT ("
+                  "STATUS " WS-STATUS-ENTRADA ")."
+           ELSE
+               DISPLAY "Deseja retomar do ultimo checkpoint? (S/N)"
+               ACCEPT WS-RETOMAR-CHECKPOINT
+
+               IF RETOMAR-CHECKPOINT-SIM
+                   OPEN INPUT ARQUIVO-CHECKPOINT
+                   IF WS-STATUS-CHECKPOINT = "00"
+                       PERFORM LE-CHECKPOINT
+                   ELSE
+                       DISPLAY "AVISO: NENHUM CHECKPOINT ENCONTRADO. "
+                          "INICIANDO DO INICIO."
+                       MOVE ZERO TO WS-REGISTROS-PULAR
+                   END-IF
+                   PERFORM PULA-REGISTROS-PROCESSADOS
+               END-IF
+
+               PERFORM UNTIL FIM-ARQUIVO-ENTRADA
+                   READ ARQUIVO-ENTRADA
+                       AT END
+                           MOVE "S" TO WS-EOF-ENTRADA
+                       NOT AT END
+                           MOVE FD-NUMEROINICIAL TO NUMEROINICIAL
+                           MOVE FD-OPERADOR      TO OPERADOR
+                           MOVE FD-NUMEROFINAL   TO NUMEROFINAL
+                           PERFORM EXECUTA-OPERACAO
+                           ADD 1 TO WS-CONTADOR-REGISTROS
+                           IF FUNCTION MOD(WS-CONTADOR-REGISTROS
+                                           WS-INTERVALO-CHECKPOINT) = 0
+                               PERFORM GRAVA-CHECKPOINT
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               PERFORM LIMPA-CHECKPOINT
+               PERFORM ESCREVE-RESUMO-ESTATISTICAS
+
+               CLOSE ARQUIVO-ENTRADA
+           END-IF.
+
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       LE-CHECKPOINT.
+           READ ARQUIVO-CHECKPOINT
+               AT END
+                   MOVE ZERO TO WS-REGISTROS-PULAR
+               NOT AT END
+                   MOVE FD-CKPT-REGISTROS       TO WS-REGISTROS-PULAR
+                   MOVE FD-CKPT-TOTAL-GERAL     TO WS-TOTAL-GERAL
+                   MOVE FD-CKPT-QTD-OPERACOES   TO WS-QTD-OPERACOES
+                   MOVE FD-CKPT-QTD-SOMAR       TO WS-QTD-SOMAR
+                   MOVE FD-CKPT-TOT-SOMAR       TO WS-TOT-SOMAR
+                   MOVE FD-CKPT-QTD-SUBTRAIR    TO WS-QTD-SUBTRAIR
+                   MOVE FD-CKPT-TOT-SUBTRAIR    TO WS-TOT-SUBTRAIR
+                   MOVE FD-CKPT-QTD-MULTIPLICAR TO WS-QTD-MULTIPLICAR
+                   MOVE FD-CKPT-TOT-MULTIPLICAR TO WS-TOT-MULTIPLICAR
+                   MOVE FD-CKPT-QTD-DIVIDIR     TO WS-QTD-DIVIDIR
+                   MOVE FD-CKPT-TOT-DIVIDIR     TO WS-TOT-DIVIDIR
+                   MOVE FD-CKPT-QTD-RESTO       TO WS-QTD-RESTO
+                   MOVE FD-CKPT-TOT-RESTO       TO WS-TOT-RESTO
+                   MOVE FD-CKPT-QTD-PERCENTUAL  TO WS-QTD-PERCENTUAL
+                   MOVE FD-CKPT-TOT-PERCENTUAL  TO WS-TOT-PERCENTUAL
+           END-READ
+           CLOSE ARQUIVO-CHECKPOINT.
+
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PULA-REGISTROS-PROCESSADOS.
+           PERFORM WS-REGISTROS-PULAR TIMES
+               READ ARQUIVO-ENTRADA
+                   AT END
+                       MOVE "S" TO WS-EOF-ENTRADA
+               END-READ
+           END-PERFORM
+           MOVE WS-REGISTROS-PULAR TO WS-CONTADOR-REGISTROS.
+
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       GRAVA-CHECKPOINT.
+           OPEN OUTPUT ARQUIVO-CHECKPOINT
+           MOVE WS-CONTADOR-REGISTROS TO FD-CKPT-REGISTROS
+           MOVE WS-TOTAL-GERAL        TO FD-CKPT-TOTAL-GERAL
+           MOVE WS-QTD-OPERACOES      TO FD-CKPT-QTD-OPERACOES
+           MOVE WS-QTD-SOMAR          TO FD-CKPT-QTD-SOMAR
+           MOVE WS-TOT-SOMAR          TO FD-CKPT-TOT-SOMAR
+           MOVE WS-QTD-SUBTRAIR       TO FD-CKPT-QTD-SUBTRAIR
+           MOVE WS-TOT-SUBTRAIR       TO FD-CKPT-TOT-SUBTRAIR
+           MOVE WS-QTD-MULTIPLICAR    TO FD-CKPT-QTD-MULTIPLICAR
+           MOVE WS-TOT-MULTIPLICAR    TO FD-CKPT-TOT-MULTIPLICAR
+           MOVE WS-QTD-DIVIDIR        TO FD-CKPT-QTD-DIVIDIR
+           MOVE WS-TOT-DIVIDIR        TO FD-CKPT-TOT-DIVIDIR
+           MOVE WS-QTD-RESTO          TO FD-CKPT-QTD-RESTO
+           MOVE WS-TOT-RESTO          TO FD-CKPT-TOT-RESTO
+           MOVE WS-QTD-PERCENTUAL     TO FD-CKPT-QTD-PERCENTUAL
+           MOVE WS-TOT-PERCENTUAL     TO FD-CKPT-TOT-PERCENTUAL
+           WRITE FD-REGISTRO-CHECKPOINT
+           CLOSE ARQUIVO-CHECKPOINT.
+
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       LIMPA-CHECKPOINT.
+           OPEN OUTPUT ARQUIVO-CHECKPOINT
+           INITIALIZE FD-REGISTRO-CHECKPOINT
+           WRITE FD-REGISTRO-CHECKPOINT
+           CLOSE ARQUIVO-CHECKPOINT.
+
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       EXECUTA-OPERACAO.
+           MOVE "S" TO WS-OPERACAO-VALIDA
+           MOVE SPACES TO WS-MOTIVO-REJEICAO
+
            EVALUATE TRUE
-           
+
            WHEN DIVIDIR
-              DIVIDE NUMEROINICIAL BY NUMEROFINAL GIVING RESULTADO
+              IF NUMEROFINAL = ZERO
+                 DISPLAY "ERRO: DIVISAO POR ZERO. OPERACAO NAO "
+                    "REALIZADA."
+                 MOVE "DIVISAO POR ZERO" TO WS-MOTIVO-REJEICAO
+                 MOVE "N" TO WS-OPERACAO-VALIDA
+              ELSE
+                 DIVIDE NUMEROINICIAL BY NUMEROFINAL
+                    GIVING WS-RESULTADO-NUM
+              END-IF
 
            WHEN SOMAR
                ADD NUMEROINICIAL, NUMEROFINAL GIVING
-               RESULTADO
+               WS-RESULTADO-NUM
 
            WHEN SUBTRAIR
                SUBTRACT NUMEROFINAL FROM NUMEROINICIAL
-               GIVING RESULTADO
+               GIVING WS-RESULTADO-NUM
 
            WHEN MULTIPLICAR
                MULTIPLY NUMEROINICIAL BY NUMEROFINAL
-               GIVING RESULTADO
+                  GIVING WS-RESULTADO-NUM
+                  ON SIZE ERROR
+                     DISPLAY "ERRO: RESULTADO EXCEDE A CAPACIDADE "
+                        "DO CAMPO. OPERACAO NAO REALIZADA."
+                     MOVE "RESULTADO MUITO GRANDE" TO
+                        WS-MOTIVO-REJEICAO
+                     MOVE "N" TO WS-OPERACAO-VALIDA
+               END-MULTIPLY
 
+           WHEN RESTO
+              IF NUMEROFINAL = ZERO
+                 DISPLAY "ERRO: DIVISAO POR ZERO. OPERACAO NAO "
+                    "REALIZADA."
+                 MOVE "DIVISAO POR ZERO" TO WS-MOTIVO-REJEICAO
+                 MOVE "N" TO WS-OPERACAO-VALIDA
+              ELSE
+                 COMPUTE WS-RESULTADO-NUM =
+                    FUNCTION MOD(NUMEROINICIAL NUMEROFINAL)
+              END-IF
+
+           WHEN PERCENTUAL
+               COMPUTE WS-RESULTADO-NUM =
+                   (NUMEROINICIAL * NUMEROFINAL) / 100
+                  ON SIZE ERROR
+                     DISPLAY "ERRO: RESULTADO EXCEDE A CAPACIDADE "
+                        "DO CAMPO. OPERACAO NAO REALIZADA."
+                     MOVE "RESULTADO MUITO GRANDE" TO
+                        WS-MOTIVO-REJEICAO
+                     MOVE "N" TO WS-OPERACAO-VALIDA
+               END-COMPUTE
+
+           WHEN OTHER
+               DISPLAY "OPERADOR INVALIDO: " OPERADOR
+               MOVE "OPERADOR INVALIDO" TO WS-MOTIVO-REJEICAO
+               MOVE "N" TO WS-OPERACAO-VALIDA
 
            END-EVALUATE
 
-             IF OPERADORESVALIDOS
-  
-               
-         
+           IF OPERACAO-OK
+               MOVE WS-RESULTADO-NUM TO RESULTADO
+               ADD WS-RESULTADO-NUM TO WS-TOTAL-GERAL
+               ADD 1 TO WS-QTD-OPERACOES
+               PERFORM ACUMULA-ESTATISTICAS
+               PERFORM ESCREVE-LINHA-RELATORIO
+               PERFORM ESCREVE-LOG
+           ELSE
+               PERFORM ESCREVE-LOG-REJEITADO
+           END-IF.
+
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       ACUMULA-ESTATISTICAS.
+           EVALUATE TRUE
+               WHEN SOMAR
+                   ADD 1 TO WS-QTD-SOMAR
+                   ADD WS-RESULTADO-NUM TO WS-TOT-SOMAR
+               WHEN SUBTRAIR
+                   ADD 1 TO WS-QTD-SUBTRAIR
+                   ADD WS-RESULTADO-NUM TO WS-TOT-SUBTRAIR
+               WHEN MULTIPLICAR
+                   ADD 1 TO WS-QTD-MULTIPLICAR
+                   ADD WS-RESULTADO-NUM TO WS-TOT-MULTIPLICAR
+               WHEN DIVIDIR
+                   ADD 1 TO WS-QTD-DIVIDIR
+                   ADD WS-RESULTADO-NUM TO WS-TOT-DIVIDIR
+               WHEN RESTO
+                   ADD 1 TO WS-QTD-RESTO
+                   ADD WS-RESULTADO-NUM TO WS-TOT-RESTO
+               WHEN PERCENTUAL
+                   ADD 1 TO WS-QTD-PERCENTUAL
+                   ADD WS-RESULTADO-NUM TO WS-TOT-PERCENTUAL
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       ESCREVE-CABECALHO-RELATORIO.
+           ADD 1 TO WS-PAGINA
+           MOVE ZERO TO WS-LINHAS-PAGINA
+           MOVE WS-PAGINA TO WS-CAB-PAGINA-NUM
+           WRITE FD-LINHA-SAIDA FROM WS-CAB-TITULO
+           WRITE FD-LINHA-SAIDA FROM WS-CAB-COLUNAS.
 
-           DISPLAY "ES = " RESULTADO
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       ESCREVE-LINHA-RELATORIO.
+           MOVE NUMEROINICIAL   TO WS-REL-NUM-INICIAL
+           MOVE OPERADOR        TO WS-REL-OPERADOR
+           MOVE NUMEROFINAL     TO WS-REL-NUM-FINAL
+           MOVE WS-RESULTADO-NUM TO WS-REL-RESULTADO
+           WRITE FD-LINHA-SAIDA FROM WS-LINHA-RELATORIO
+           ADD 1 TO WS-LINHAS-PAGINA
+           IF WS-LINHAS-PAGINA >= 40
+               PERFORM ESCREVE-CABECALHO-RELATORIO
+           END-IF.
 
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       ESCREVE-TOTAIS-RELATORIO.
+           MOVE WS-QTD-OPERACOES TO WS-TOT-QTD-ED
+           MOVE WS-TOTAL-GERAL   TO WS-TOT-GERAL-ED
+           WRITE FD-LINHA-SAIDA FROM WS-LINHA-TOTAL.
 
-           END-IF
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       ESCREVE-RESUMO-ESTATISTICAS.
+           WRITE FD-LINHA-SAIDA FROM WS-LINHA-RESUMO-TITULO
+           WRITE FD-LINHA-SAIDA FROM WS-LINHA-RESUMO-CAB
 
-           STOP RUN.
+           MOVE "SOMAR"       TO WS-RES-NOME
+           MOVE WS-QTD-SOMAR  TO WS-RES-QTD-ED
+           MOVE WS-TOT-SOMAR  TO WS-RES-TOT-ED
+           WRITE FD-LINHA-SAIDA FROM WS-LINHA-RESUMO
+
+           MOVE "SUBTRAIR"       TO WS-RES-NOME
+           MOVE WS-QTD-SUBTRAIR  TO WS-RES-QTD-ED
+           MOVE WS-TOT-SUBTRAIR  TO WS-RES-TOT-ED
+           WRITE FD-LINHA-SAIDA FROM WS-LINHA-RESUMO
+
+           MOVE "MULTIPLICAR"       TO WS-RES-NOME
+           MOVE WS-QTD-MULTIPLICAR  TO WS-RES-QTD-ED
+           MOVE WS-TOT-MULTIPLICAR  TO WS-RES-TOT-ED
+           WRITE FD-LINHA-SAIDA FROM WS-LINHA-RESUMO
 
+           MOVE "DIVIDIR"       TO WS-RES-NOME
+           MOVE WS-QTD-DIVIDIR  TO WS-RES-QTD-ED
+           MOVE WS-TOT-DIVIDIR  TO WS-RES-TOT-ED
+           WRITE FD-LINHA-SAIDA FROM WS-LINHA-RESUMO
+
+           MOVE "RESTO"         TO WS-RES-NOME
+           MOVE WS-QTD-RESTO    TO WS-RES-QTD-ED
+           MOVE WS-TOT-RESTO    TO WS-RES-TOT-ED
+           WRITE FD-LINHA-SAIDA FROM WS-LINHA-RESUMO
+
+           MOVE "PERCENTUAL"        TO WS-RES-NOME
+           MOVE WS-QTD-PERCENTUAL   TO WS-RES-QTD-ED
+           MOVE WS-TOT-PERCENTUAL   TO WS-RES-TOT-ED
+           WRITE FD-LINHA-SAIDA FROM WS-LINHA-RESUMO.
 
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-      **
-      * The main procedure of the program
-      **
+       ESCREVE-LOG.
+           PERFORM OBTEM-DATA-HORA
 
-      ** add other procedures here
+           MOVE WS-DATA-FORMATADA TO WS-LOG-DATA
+           MOVE WS-HORA-FORMATADA TO WS-LOG-HORA
+           MOVE NUMEROINICIAL    TO WS-LOG-NUM-INICIAL
+           MOVE OPERADOR         TO WS-LOG-OPERADOR
+           MOVE NUMEROFINAL      TO WS-LOG-NUM-FINAL
+           MOVE WS-RESULTADO-NUM TO WS-LOG-RESULTADO
+
+           WRITE FD-LINHA-LOG FROM WS-LINHA-LOG.
+
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       ESCREVE-LOG-REJEITADO.
+           PERFORM OBTEM-DATA-HORA
+
+           MOVE WS-DATA-FORMATADA TO WS-LOGR-DATA
+           MOVE WS-HORA-FORMATADA TO WS-LOGR-HORA
+           MOVE NUMEROINICIAL     TO WS-LOGR-NUM-INICIAL
+           MOVE OPERADOR          TO WS-LOGR-OPERADOR
+           MOVE NUMEROFINAL       TO WS-LOGR-NUM-FINAL
+           MOVE WS-MOTIVO-REJEICAO TO WS-LOGR-MOTIVO
+
+           WRITE FD-LINHA-LOG FROM WS-LINHA-LOG-REJEITADO.
+
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       OBTEM-DATA-HORA.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+
+           STRING WS-CURRENT-DATE(7:2) "/" WS-CURRENT-DATE(5:2) "/"
+                  WS-CURRENT-DATE(1:4)
+                  DELIMITED BY SIZE INTO WS-DATA-FORMATADA
+
+           STRING WS-CURRENT-DATE(9:2) ":" WS-CURRENT-DATE(11:2) ":"
+                  WS-CURRENT-DATE(13:2)
+                  DELIMITED BY SIZE INTO WS-HORA-FORMATADA.
+
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        END PROGRAM CALCULADORA.
